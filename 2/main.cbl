@@ -4,64 +4,493 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CMD ASSIGN TO "input.txt"
+      * CMD is assigned dynamically to each filename listed in
+      * CONTROL-FILE so one run can work through the whole sub fleet.
+           SELECT CMD ASSIGN TO DYNAMIC WS-CMD-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO "control.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * Opened EXTEND (falling back to OUTPUT when the file is new) so
+      * a checkpoint-resumed run appends to the audit trail already on
+      * disk instead of truncating away everything before the restart.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "exceptions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTIONS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * One row per input command, showing the running depth/position/
+      * aim immediately after that command - lets a bad final answer be
+      * traced back to the command where it first went wrong. Opened
+      * EXTEND/OUTPUT the same way as EXCEPTIONS-FILE, for the same
+      * reason.
+           SELECT TRAJECTORY-FILE ASSIGN TO "trajectory.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRAJECTORY-STATUS.
+      * Optional sequence/time-window restriction for an audit replay
+      * of PART-2; if this file is absent the whole log is processed.
+           SELECT AUDIT-FILE ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+      * One checkpoint file per submarine, named after its command log,
+      * so a restarted run can resume that submarine instead of
+      * reprocessing the whole log from record one.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CMD.
        01 CMD-FILE.
-           05 PIC A(9).
+           05 PIC A(80).
+      * List of command-log filenames, one submarine per line
+       FD CONTROL-FILE.
+       01 CONTROL-REC.
+           05 PIC X(80).
+      * One line: start and end sequence number, start and end timestamp
+       FD AUDIT-FILE.
+       01 AUDIT-REC.
+           05 PIC X(80).
+      * One line: rec count, depth-1/position-1, depth/position/aim as
+      * of the last checkpoint taken for the current submarine
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 PIC X(120).
+      * Bad command lines get logged here instead of killing the run.
+      * Wide enough for the longest line this paragraph strings
+      * together: an 80-byte filename plus the full 80-byte WS-CMD.
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTIONS-REC.
+           05 PIC X(300).
+      * Final depth/position/aim/answer figures, one record per
+      * submarine plus a combined fleet-wide summary record
+       FD REPORT-FILE.
+       01 REPORT-REC.
+           05 PIC X(300).
+      * One row per command read, with the running totals after it
+       FD TRAJECTORY-FILE.
+       01 TRAJECTORY-REC.
+           05 PIC X(300).
 
        WORKING-STORAGE SECTION.
-      * Input file contents
-       01 WS-CMD PIC A(9).
+      * Input file contents - each record is now
+      * SEQ-NUM TIMESTAMP CMD-NAME VALUE, e.g. "1 20210101120000 down 8"
+       01 WS-CMD PIC A(80).
+       01 WS-SEQ-NUM PIC 9(8).
+       01 WS-TIMESTAMP PIC 9(14).
        01 WS-CMD-NAME PIC X(8).
        01 WS-VALUE PIC 9(20).
-      * File EOF flag
+      * WS-VALUE as originally read, kept aside for the trajectory row
+      * since PART-2's forward branch overwrites WS-VALUE in place
+       01 WS-TRAJ-VALUE PIC 9(20).
+      * File EOF flags
        01 WS-EOF PIC A(1).
+       01 WS-CONTROL-EOF PIC A(1) VALUE IS 'N'.
+      * Position of the current record within CMD, for exception logging
+       01 WS-REC-COUNT PIC 9(8) VALUE IS 0.
+      * Audit replay window for PART-2 - defaulted wide open so a normal
+      * run (no audit.txt present) restricts nothing
+       01 WS-AUDIT-STATUS PIC X(2).
+      * Status for the EXTEND-or-OUTPUT open of the two per-record
+      * audit-trail files, so a checkpoint-resumed run can tell a
+      * fresh file (OUTPUT) from one already on disk (EXTEND)
+       01 WS-EXCEPTIONS-STATUS PIC X(2).
+       01 WS-TRAJECTORY-STATUS PIC X(2).
+       01 WS-FILTER-SEQ-START PIC 9(8) VALUE IS 0.
+       01 WS-FILTER-SEQ-END PIC 9(8) VALUE IS 99999999.
+       01 WS-FILTER-TIME-START PIC 9(14) VALUE IS 0.
+       01 WS-FILTER-TIME-END PIC 9(14) VALUE IS 99999999999999.
+      * Set when audit.txt actually restricted this run's PART-2
+      * replay window, so a leftover audit.txt can't silently narrow
+      * a routine fleet run without leaving a trace in the DISPLAY log
+      * or the report itself.
+       01 WS-AUDIT-FILTERED PIC A(1) VALUE IS 'N'.
+      * Name of the command log currently being processed
+       01 WS-CMD-FILENAME PIC X(80).
+      * Checkpoint/restart controls - one checkpoint file per submarine,
+      * refreshed every WS-CKPT-INTERVAL records read
+       01 WS-CKPT-FILENAME PIC X(85).
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE IS 1000.
+       01 WS-CKPT-QUOTIENT PIC 9(8).
+       01 WS-CKPT-REMAINDER PIC 9(4).
+       01 WS-CKPT-RESUMED PIC A(1) VALUE IS 'N'.
+      * WS-AIM's sign is carried through the checkpoint as its own
+      * alphanumeric character instead of relying on UNSTRING to
+      * restore SIGN IS TRAILING SEPARATE - UNSTRING into a signed
+      * numeric item does not honour the external sign representation,
+      * so a checkpoint taken while WS-AIM is negative would otherwise
+      * come back positive on resume.
+       01 WS-CKPT-AIM-SIGN PIC X(1).
+       01 WS-CKPT-AIM-MAG PIC 9(5).
+      * Set when at least one submarine in the fleet has a real
+      * in-progress checkpoint, so the audit-trail files are appended
+      * to on a genuine restart but still truncated fresh on an
+      * ordinary clean run.
+       01 WS-ANY-RESUME PIC A(1) VALUE IS 'N'.
       * Computation-related variables
+      * WS-DEPTH-1/WS-POSITION-1 hold the plain (non-aim) running totals
+      * from PART-1; WS-DEPTH/WS-POSITION/WS-AIM hold the aim-adjusted
+      * totals from PART-2. Both paragraphs run over the same pass, and
+      * both are reset for every submarine in the fleet.
+       01 WS-DEPTH-1 PIC 9(8) VALUE IS 0.
+       01 WS-POSITION-1 PIC 9(6) VALUE IS 0.
+       01 WS-ANSWER-1 PIC 9(11).
        01 WS-DEPTH PIC 9(8) VALUE IS 0.
        01 WS-POSITION PIC 9(6) VALUE IS 0.
-       01 WS-AIM PIC S9(5) VALUE IS 0.
+       01 WS-AIM PIC S9(5) SIGN IS TRAILING SEPARATE VALUE IS 0.
        01 WS-ANSWER PIC 9(11).
+      * Per-command-type counts for the current submarine, so a day's
+      * answer can be sanity-checked against how many commands fed it
+       01 WS-COUNT-FORWARD PIC 9(8) VALUE IS 0.
+       01 WS-COUNT-UP PIC 9(8) VALUE IS 0.
+       01 WS-COUNT-DOWN PIC 9(8) VALUE IS 0.
+       01 WS-COUNT-TOTAL PIC 9(8) VALUE IS 0.
+      * Fleet-wide totals, accumulated across all submarines
+       01 WS-SUB-COUNT PIC 9(4) VALUE IS 0.
+       01 WS-FLEET-ANSWER-1 PIC 9(14) VALUE IS 0.
+       01 WS-FLEET-ANSWER PIC 9(14) VALUE IS 0.
+       01 WS-FLEET-COUNT-FORWARD PIC 9(10) VALUE IS 0.
+       01 WS-FLEET-COUNT-UP PIC 9(10) VALUE IS 0.
+       01 WS-FLEET-COUNT-DOWN PIC 9(10) VALUE IS 0.
+       01 WS-FLEET-COUNT-TOTAL PIC 9(10) VALUE IS 0.
 
        PROCEDURE DIVISION.
+           PERFORM PROCESS-FLEET.
+           STOP RUN.
+
+       PROCESS-FLEET.
+           PERFORM LOAD-AUDIT-FILTER.
+           PERFORM DETECT-FLEET-RESUME.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-ANY-RESUME = 'Y' THEN
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF WS-EXCEPTIONS-STATUS NOT = "00" THEN
+                   OPEN OUTPUT EXCEPTIONS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-ANY-RESUME = 'Y' THEN
+               OPEN EXTEND TRAJECTORY-FILE
+               IF WS-TRAJECTORY-STATUS NOT = "00" THEN
+                   OPEN OUTPUT TRAJECTORY-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT TRAJECTORY-FILE
+           END-IF.
+           PERFORM UNTIL WS-CONTROL-EOF = 'Y'
+           READ CONTROL-FILE INTO CONTROL-REC
+               AT END MOVE 'Y' TO WS-CONTROL-EOF
+               NOT AT END
+                   IF CONTROL-REC NOT = SPACES THEN
+                       PERFORM PROCESS-SUBMARINE
+                   END-IF
+           END-READ
+           END-PERFORM.
+           PERFORM WRITE-FLEET-SUMMARY.
+           CLOSE CONTROL-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE TRAJECTORY-FILE.
+
+      * Walks CONTROL-FILE once up front to see whether any submarine
+      * has a real in-progress checkpoint waiting - i.e. this is a
+      * restart, not a fresh run - before EXCEPTIONS-FILE/
+      * TRAJECTORY-FILE are opened, so those audit-trail files are
+      * only appended to when there is genuinely a prior run's output
+      * worth preserving.
+       DETECT-FLEET-RESUME.
+           MOVE 'N' TO WS-ANY-RESUME.
+           OPEN INPUT CONTROL-FILE.
+           PERFORM UNTIL WS-CONTROL-EOF = 'Y'
+           READ CONTROL-FILE INTO CONTROL-REC
+               AT END MOVE 'Y' TO WS-CONTROL-EOF
+               NOT AT END
+                   IF CONTROL-REC NOT = SPACES THEN
+                       MOVE CONTROL-REC TO WS-CMD-FILENAME
+                       PERFORM BUILD-CKPT-FILENAME
+                       PERFORM CHECK-CKPT-RESUMABLE
+                   END-IF
+           END-READ
+           END-PERFORM.
+           CLOSE CONTROL-FILE.
+           MOVE 'N' TO WS-CONTROL-EOF.
+
+      * Sets WS-ANY-RESUME when WS-CKPT-FILENAME names a checkpoint
+      * that actually holds a record, as opposed to one that doesn't
+      * exist yet or was truncated empty by RESET-CHECKPOINT.
+       CHECK-CKPT-RESUMABLE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                   NOT AT END
+                       MOVE 'Y' TO WS-ANY-RESUME
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * audit.txt, if present, holds one line: SEQ-START SEQ-END
+      * TIME-START TIME-END, restricting the replay range for PART-2.
+       LOAD-AUDIT-FILTER.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "00" THEN
+               READ AUDIT-FILE INTO AUDIT-REC
+                   NOT AT END
+                       UNSTRING AUDIT-REC
+                           DELIMITED BY SPACES
+                           INTO WS-FILTER-SEQ-START, WS-FILTER-SEQ-END,
+                               WS-FILTER-TIME-START, WS-FILTER-TIME-END
+                       END-UNSTRING
+                       MOVE 'Y' TO WS-AUDIT-FILTERED
+                       DISPLAY 'AUDIT FILTER ACTIVE - PART-2 '
+                           'restricted to seq ' WS-FILTER-SEQ-START '-'
+                           WS-FILTER-SEQ-END ', time '
+                           WS-FILTER-TIME-START '-' WS-FILTER-TIME-END
+               END-READ
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       PROCESS-SUBMARINE.
+           ADD 1 TO WS-SUB-COUNT.
+           MOVE CONTROL-REC TO WS-CMD-FILENAME.
+           MOVE 0 TO WS-DEPTH-1, WS-POSITION-1,
+                     WS-DEPTH, WS-POSITION, WS-AIM, WS-REC-COUNT,
+                     WS-COUNT-FORWARD, WS-COUNT-UP, WS-COUNT-DOWN,
+                     WS-COUNT-TOTAL.
+           MOVE 'N' TO WS-EOF.
+           PERFORM BUILD-CKPT-FILENAME.
+           PERFORM LOAD-CHECKPOINT.
            PERFORM READ-FILE.
+           PERFORM RESET-CHECKPOINT.
+           DISPLAY 'Submarine: ' WS-CMD-FILENAME
+           DISPLAY 'Depth (no aim): ' WS-DEPTH-1
+           DISPLAY 'Position (no aim): ' WS-POSITION-1
+           MULTIPLY WS-DEPTH-1 BY WS-POSITION-1 GIVING WS-ANSWER-1
+           DISPLAY 'Answer (no aim): ' WS-ANSWER-1
            DISPLAY 'Depth: ' WS-DEPTH
            DISPLAY 'Position: ' WS-POSITION
            DISPLAY 'Aim: ' WS-AIM
            MULTIPLY WS-DEPTH BY WS-POSITION GIVING WS-ANSWER
            DISPLAY 'Answer: ' WS-ANSWER
-           STOP RUN.
+           DISPLAY 'Forward commands: ' WS-COUNT-FORWARD
+           DISPLAY 'Up commands: ' WS-COUNT-UP
+           DISPLAY 'Down commands: ' WS-COUNT-DOWN
+           DISPLAY 'Total commands: ' WS-COUNT-TOTAL
+           PERFORM WRITE-REPORT.
+           ADD WS-ANSWER-1 TO WS-FLEET-ANSWER-1.
+           ADD WS-ANSWER TO WS-FLEET-ANSWER.
+           ADD WS-COUNT-FORWARD TO WS-FLEET-COUNT-FORWARD.
+           ADD WS-COUNT-UP TO WS-FLEET-COUNT-UP.
+           ADD WS-COUNT-DOWN TO WS-FLEET-COUNT-DOWN.
+           ADD WS-COUNT-TOTAL TO WS-FLEET-COUNT-TOTAL.
+
+       WRITE-REPORT.
+           MOVE SPACES TO REPORT-REC
+           STRING "SUB=" DELIMITED BY SIZE
+               WS-CMD-FILENAME DELIMITED BY SPACE
+               " DEPTH1=" WS-DEPTH-1 " POSITION1=" WS-POSITION-1
+               " ANSWER1=" WS-ANSWER-1
+               " DEPTH=" WS-DEPTH " POSITION=" WS-POSITION
+               " AIM=" WS-AIM " ANSWER=" WS-ANSWER
+               " FORWARD-CMDS=" WS-COUNT-FORWARD
+               " UP-CMDS=" WS-COUNT-UP
+               " DOWN-CMDS=" WS-COUNT-DOWN
+               " TOTAL-CMDS=" WS-COUNT-TOTAL
+               " AUDIT-FILTERED=" WS-AUDIT-FILTERED
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC.
+
+       WRITE-FLEET-SUMMARY.
+           MOVE SPACES TO REPORT-REC
+           STRING "FLEET SUBS=" WS-SUB-COUNT
+               " ANSWER1-TOTAL=" WS-FLEET-ANSWER-1
+               " ANSWER-TOTAL=" WS-FLEET-ANSWER
+               " FORWARD-CMDS=" WS-FLEET-COUNT-FORWARD
+               " UP-CMDS=" WS-FLEET-COUNT-UP
+               " DOWN-CMDS=" WS-FLEET-COUNT-DOWN
+               " TOTAL-CMDS=" WS-FLEET-COUNT-TOTAL
+               " AUDIT-FILTERED=" WS-AUDIT-FILTERED
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC.
+
+      * One row per command, so a bad final answer can be traced back
+      * to the exact command where the running totals first went wrong.
+       WRITE-TRAJECTORY.
+           MOVE SPACES TO TRAJECTORY-REC
+           STRING "SUB=" DELIMITED BY SIZE
+               WS-CMD-FILENAME DELIMITED BY SPACE
+               " SEQ=" WS-SEQ-NUM " CMD=" DELIMITED BY SIZE
+               WS-CMD-NAME DELIMITED BY SPACE
+               " VALUE=" WS-TRAJ-VALUE
+               " DEPTH1=" WS-DEPTH-1 " POSITION1=" WS-POSITION-1
+               " DEPTH=" WS-DEPTH " POSITION=" WS-POSITION
+               " AIM=" WS-AIM
+               DELIMITED BY SIZE INTO TRAJECTORY-REC
+           END-STRING
+           WRITE TRAJECTORY-REC.
+
+      * Derives the per-submarine checkpoint filename from
+      * WS-CMD-FILENAME, which must already be set. Shared by
+      * PROCESS-SUBMARINE and the fleet-wide resume pre-scan.
+       BUILD-CKPT-FILENAME.
+           MOVE SPACES TO WS-CKPT-FILENAME
+           STRING WS-CMD-FILENAME DELIMITED BY SPACE
+               ".ckpt" DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME
+           END-STRING.
+
+      * Reads a checkpoint for the current submarine, if one exists,
+      * restoring its running totals and last record position so
+      * READ-FILE can skip the records already accounted for.
+       LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-RESUMED.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                   NOT AT END
+                       UNSTRING CHECKPOINT-REC DELIMITED BY SPACES
+                           INTO WS-REC-COUNT, WS-DEPTH-1, WS-POSITION-1,
+                               WS-DEPTH, WS-POSITION,
+                               WS-CKPT-AIM-SIGN, WS-CKPT-AIM-MAG,
+                               WS-COUNT-FORWARD, WS-COUNT-UP,
+                               WS-COUNT-DOWN, WS-COUNT-TOTAL
+                       IF WS-CKPT-AIM-SIGN = "-" THEN
+                           COMPUTE WS-AIM = WS-CKPT-AIM-MAG * -1
+                       ELSE
+                           MOVE WS-CKPT-AIM-MAG TO WS-AIM
+                       END-IF
+                       MOVE 'Y' TO WS-CKPT-RESUMED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * A submarine that reaches end of file cleanly no longer needs
+      * its checkpoint - truncate it so a later rerun starts fresh.
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT.
+           IF WS-AIM < 0 THEN
+               MOVE "-" TO WS-CKPT-AIM-SIGN
+               COMPUTE WS-CKPT-AIM-MAG = WS-AIM * -1
+           ELSE
+               MOVE "+" TO WS-CKPT-AIM-SIGN
+               MOVE WS-AIM TO WS-CKPT-AIM-MAG
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-REC
+           STRING WS-REC-COUNT " " WS-DEPTH-1 " " WS-POSITION-1 " "
+               WS-DEPTH " " WS-POSITION " "
+               WS-CKPT-AIM-SIGN " " WS-CKPT-AIM-MAG " "
+               WS-COUNT-FORWARD " " WS-COUNT-UP " "
+               WS-COUNT-DOWN " " WS-COUNT-TOTAL
+               DELIMITED BY SIZE INTO CHECKPOINT-REC
+           END-STRING
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
 
        READ-FILE.
            OPEN INPUT CMD.
+           IF WS-CKPT-RESUMED = 'Y' THEN
+               PERFORM SKIP-RECORD WS-REC-COUNT TIMES
+           END-IF.
            PERFORM UNTIL WS-EOF='Y'
            READ CMD INTO WS-CMD
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END
+                   ADD 1 TO WS-REC-COUNT
                    UNSTRING WS-CMD
                        DELIMITED BY SPACES
-                       INTO WS-CMD-NAME, WS-VALUE
+                       INTO WS-SEQ-NUM, WS-TIMESTAMP,
+                           WS-CMD-NAME, WS-VALUE
                    END-UNSTRING
-                   PERFORM PART-2
+                   MOVE WS-VALUE TO WS-TRAJ-VALUE
+                   IF WS-CMD-NAME = "forward" OR
+                      WS-CMD-NAME = "up" OR
+                      WS-CMD-NAME = "down" THEN
+                       PERFORM PART-1
+                       IF WS-SEQ-NUM IS GREATER THAN OR EQUAL TO
+                               WS-FILTER-SEQ-START AND
+                          WS-SEQ-NUM IS LESS THAN OR EQUAL TO
+                               WS-FILTER-SEQ-END AND
+                          WS-TIMESTAMP IS GREATER THAN OR EQUAL TO
+                               WS-FILTER-TIME-START AND
+                          WS-TIMESTAMP IS LESS THAN OR EQUAL TO
+                               WS-FILTER-TIME-END THEN
+                           PERFORM PART-2
+                       END-IF
+                       PERFORM WRITE-TRAJECTORY
+                   ELSE
+                       PERFORM LOG-EXCEPTION
+                   END-IF
+                   DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = 0 THEN
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
            END-READ
            END-PERFORM.
            CLOSE CMD.
 
+      * Discards a record already accounted for by the restored
+      * checkpoint, without re-running PART-1/PART-2 over it.
+       SKIP-RECORD.
+           READ CMD INTO WS-CMD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       LOG-EXCEPTION.
+           DISPLAY "Wrong cmd value in " WS-CMD-FILENAME
+               " at line " WS-REC-COUNT ": " WS-CMD-NAME
+           MOVE SPACES TO EXCEPTIONS-REC
+           STRING "Bad command in " DELIMITED BY SIZE
+               WS-CMD-FILENAME DELIMITED BY SPACE
+               " at line " WS-REC-COUNT
+               ": " WS-CMD
+               DELIMITED BY SIZE INTO EXCEPTIONS-REC
+           END-STRING
+           WRITE EXCEPTIONS-REC.
+
        PART-1.
+           ADD 1 TO WS-COUNT-TOTAL.
            IF WS-CMD-NAME = "forward" THEN
-               ADD WS-VALUE TO WS-POSITION GIVING WS-POSITION
+               ADD 1 TO WS-COUNT-FORWARD
+               ADD WS-VALUE TO WS-POSITION-1 GIVING WS-POSITION-1
            ELSE IF WS-CMD-NAME = "up" THEN
-               SUBTRACT WS-VALUE FROM WS-DEPTH GIVING WS-DEPTH
+               ADD 1 TO WS-COUNT-UP
+               IF WS-VALUE > WS-DEPTH-1 THEN
+                   PERFORM LOG-SURFACE-WARNING
+                   MOVE 0 TO WS-DEPTH-1
+               ELSE
+                   SUBTRACT WS-VALUE FROM WS-DEPTH-1 GIVING WS-DEPTH-1
+               END-IF
            ELSE IF WS-CMD-NAME = "down" THEN
-               ADD WS-VALUE TO WS-DEPTH GIVING WS-DEPTH
-           ELSE
-               DISPLAY "Wrong cmd value :" WS-CMD-NAME
-               MOVE 'Y' TO WS-EOF
+               ADD 1 TO WS-COUNT-DOWN
+               ADD WS-VALUE TO WS-DEPTH-1 GIVING WS-DEPTH-1
            END-IF.
 
+      * WS-DEPTH-1 is unsigned - an "up" past depth zero would wrap
+      * instead of going negative, so flag it here rather than let it
+      * silently mis-store, and hold the sub at zero depth.
+       LOG-SURFACE-WARNING.
+           DISPLAY "Surface warning in " WS-CMD-FILENAME
+               " at line " WS-REC-COUNT
+               ": up " WS-VALUE " would surface above depth zero"
+           MOVE SPACES TO EXCEPTIONS-REC
+           STRING "Surface warning in " DELIMITED BY SIZE
+               WS-CMD-FILENAME DELIMITED BY SPACE
+               " at line " WS-REC-COUNT
+               ": up " WS-VALUE " would take depth below zero"
+               DELIMITED BY SIZE INTO EXCEPTIONS-REC
+           END-STRING
+           WRITE EXCEPTIONS-REC.
+
        PART-2.
            IF WS-CMD-NAME = "forward" THEN
                ADD WS-VALUE TO WS-POSITION GIVING WS-POSITION
@@ -71,7 +500,4 @@
                SUBTRACT 1 FROM WS-AIM GIVING WS-AIM
            ELSE IF WS-CMD-NAME = "down" THEN
                ADD 1 TO WS-AIM GIVING WS-AIM
-           ELSE
-               DISPLAY "Wrong cmd value :" WS-CMD-NAME
-               MOVE 'Y' TO WS-EOF
            END-IF.
